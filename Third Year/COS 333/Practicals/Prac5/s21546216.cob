@@ -1,9 +1,78 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Practical5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NumbersFile ASSIGN TO "NUMBERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NumbersFileStatus.
+           SELECT ReportFile ASSIGN TO "REPORT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ReportFileStatus.
+           SELECT RestartFile ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RestartFileStatus.
+           SELECT StatsFile ASSIGN TO "STATS.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StatsFileStatus.
+           SELECT ErrorFile ASSIGN TO "ERROR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ErrorFileStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD NumbersFile.
+       01 HeaderRecord.
+           05 HDR-COUNT PIC 9(5).
+           05 HDR-SUM PIC 9(9).
+       01 DataRecord.
+           05 DR-GROUP-KEY PIC 9(3).
+           05 DR-VALUE PIC 9(5).
+       01 DataRecordText REDEFINES DataRecord PIC X(8).
+       FD ReportFile.
+       01 ReportLine PIC X(132).
+       FD RestartFile.
+       01 RestartRecord.
+           05 CKPT-GROUPS-DONE PIC 9(5).
+           05 CKPT-GRAND-COUNT PIC 9(7).
+           05 CKPT-GRAND-SUM PIC 9(9).
+           05 CKPT-GRAND-SMALL PIC 9(5).
+           05 CKPT-GRAND-LARGE PIC 9(5).
+           05 CKPT-FIRST-FLAG PIC X(1).
+           05 CKPT-REJECT-COUNT PIC 9(5).
+       FD StatsFile.
+           COPY STATSREC.
+       FD ErrorFile.
+       01 ErrorLine PIC X(132).
        WORKING-STORAGE SECTION.
-       01 NumArr OCCURS 5 TIMES PIC 9(5).
-       01 CountArr OCCURS 5 TIMES PIC 9(5).
+       01 ReportFileStatus PIC X(2) VALUE "00".
+       01 CurrentDateTime PIC X(21) VALUE SPACES.
+       01 CD-YEAR PIC X(4).
+       01 CD-MONTH PIC X(2).
+       01 CD-DAY PIC X(2).
+       01 EditedRecordCount PIC ZZZZ9.
+       01 EditedSmallest PIC ZZZZ9.
+       01 EditedLargest PIC ZZZZ9.
+       01 EditedModal PIC ZZZZ9.
+       01 EditedMean PIC ZZZZ9.99.
+       01 EditedMedian PIC ZZZZ9.99.
+       01 EditedStdDev PIC ZZZZ9.9999.
+       01 NumbersFileStatus PIC X(2) VALUE "00".
+       01 EndOfFile PIC X(1) VALUE "N".
+           88 NoMoreRecords VALUE "Y".
+       01 MaxRecords PIC 9(5) VALUE 200.
+       01 RecordCount PIC 9(5) VALUE 0.
+       01 NumArr OCCURS 1 TO 200 TIMES DEPENDING ON RecordCount
+           PIC 9(5).
+       01 CountArr OCCURS 1 TO 200 TIMES DEPENDING ON RecordCount
+           PIC 9(5) VALUE 0.
+       01 SortedArr OCCURS 1 TO 200 TIMES DEPENDING ON RecordCount
+           PIC 9(5).
+       01 ModalListCount PIC 9(5) VALUE 0.
+       01 ModalList OCCURS 1 TO 200 TIMES DEPENDING ON ModalListCount
+           PIC 9(5).
+       01 MaxCount PIC 9(5) VALUE 0.
+       01 ValueListedFlag PIC X(1) VALUE "N".
+           88 ValueAlreadyListed VALUE "Y".
        01 NumInd PIC 9(5) VALUE 1.
        01 NumInd2 PIC 9(5) VALUE 1.
        01 LargestNumber PIC 9(5) VALUE 1.
@@ -11,30 +80,219 @@
        01 ModalValue PIC 9(5) VALUE 1.
        01 ModalIndex PIC 9(5) VALUE 1.
        01 InputValue PIC 9(5) VALUE 1.
-   
+       01 TempValue PIC 9(5) VALUE 0.
+       01 MiddleIndex PIC 9(5) VALUE 0.
+       01 RunningSum PIC 9(9) VALUE 0.
+       01 MeanValue PIC 9(5)V9(2) VALUE 0.
+       01 MedianValue PIC 9(5)V9(2) VALUE 0.
+       01 VarianceValue PIC 9(13)V9(4) VALUE 0.
+       01 StdDevValue PIC 9(5)V9(4) VALUE 0.
+       01 DeviationValue PIC S9(5)V9(4) VALUE 0.
+       01 ExpectedCount PIC 9(5) VALUE 0.
+       01 ExpectedSum PIC 9(9) VALUE 0.
+       01 ActualSum PIC 9(9) VALUE 0.
+       01 ReconcileStatus PIC X(8) VALUE "OK".
+       01 EditedExpectedCount PIC Z(6)9.
+       01 EditedExpectedSum PIC ZZZZZZZZ9.
+       01 EditedActualSum PIC ZZZZZZZZ9.
+       01 CurrentGroupKey PIC 9(3) VALUE 0.
+       01 NextGroupKey PIC 9(3) VALUE 0.
+       01 NextValue PIC 9(5) VALUE 0.
+       01 GroupCount PIC 9(5) VALUE 0.
+       01 FirstGroupFlag PIC X(1) VALUE "Y".
+           88 IsFirstGroup VALUE "Y".
+       01 GrandRecordCount PIC 9(7) VALUE 0.
+       01 GrandSum PIC 9(9) VALUE 0.
+       01 GrandSmallest PIC 9(5) VALUE 0.
+       01 GrandLargest PIC 9(5) VALUE 0.
+       01 EditedGroupKey PIC ZZ9.
+       01 EditedGroupCount PIC ZZZZ9.
+       01 EditedGrandRecordCount PIC Z(6)9.
+       01 EditedGrandSum PIC ZZZZZZZZ9.
+       01 EditedGrandSmallest PIC ZZZZ9.
+       01 EditedGrandLargest PIC ZZZZ9.
+       01 RestartFileStatus PIC X(2) VALUE "00".
+       01 GroupsDoneAtStart PIC 9(5) VALUE 0.
+       01 StatsFileStatus PIC X(2) VALUE "00".
+       01 ErrorFileStatus PIC X(2) VALUE "00".
+       01 MinValidValue PIC 9(5) VALUE 00001.
+       01 MaxValidValue PIC 9(5) VALUE 99999.
+       01 RecordValidFlag PIC X(1) VALUE "Y".
+           88 RecordIsValid VALUE "Y".
+       01 RejectReason PIC X(30) VALUE SPACES.
+       01 RejectCount PIC 9(5) VALUE 0.
+       01 RawRecordNumber PIC 9(7) VALUE 0.
+       01 EditedRawRecordNumber PIC Z(6)9.
+       01 EditedRejectCount PIC ZZZZ9.
+       01 TruncationWarnedFlag PIC X(1) VALUE "N".
+           88 BatchTruncationWarned VALUE "Y".
+       01 ReportFileWasMissingFlag PIC X(1) VALUE "N".
+           88 ReportFileWasMissing VALUE "Y".
+       01 GroupsSeenCount PIC 9(5) VALUE 0.
+       01 LastSeenGroupKey PIC 9(3) VALUE 0.
+       01 GroupKeySeenFlag PIC X(1) VALUE "N".
+           88 GroupKeyEverSeen VALUE "Y".
+
        PROCEDURE DIVISION.
+           PERFORM loadCheckpoint
+           PERFORM writeReportHeader
            PERFORM readData
-      *    PERFORM OUTPUT-ARRAY
-           PERFORM findSmallest
-           PERFORM findLargest
-           PERFORM modal
-           display "Smallest Number: " SmallestNumber
-           display "Largest Number: " LargestNumber
-           display "Modal Value: " ModalValue
+           PERFORM UNTIL NoMoreRecords
+               PERFORM readGroup
+               IF RecordCount > 0
+                   ADD 1 TO GroupCount
+                   IF GroupCount > GroupsDoneAtStart
+                       PERFORM findSmallest
+                       PERFORM findLargest
+                       PERFORM modal
+                       PERFORM calcMean
+                       PERFORM calcMedian
+                       PERFORM calcStdDev
+                       PERFORM accumulateGrandTotals
+                       PERFORM writeGroupSection
+                       PERFORM writeStatsRecord
+                       PERFORM saveCheckpoint
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE NumbersFile
+           PERFORM reconcileTotals
+           PERFORM writeGrandSummary
+           PERFORM clearCheckpoint
+           display "Report written to REPORT.OUT"
            STOP RUN.
    
            readData.
-           DISPLAY "Please enter 5 values, "
-           "after each value click enter:"
-           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > 5
-               ACCEPT InputValue
-               MOVE InputValue TO NumArr(NumInd)
+           OPEN INPUT NumbersFile
+           IF NumbersFileStatus NOT = "00"
+               display "ERROR: cannot open NUMBERS.DAT, file status "
+                   NumbersFileStatus
+               STOP RUN
+           END-IF
+           READ NumbersFile
+               AT END
+                   MOVE "Y" TO EndOfFile
+               NOT AT END
+                   MOVE HDR-COUNT TO ExpectedCount
+                   MOVE HDR-SUM TO ExpectedSum
+           END-READ
+           IF NOT NoMoreRecords
+               PERFORM readOneDataRecord
+           END-IF.
+
+           loadCheckpoint.
+           MOVE 0 TO GroupsDoneAtStart
+           OPEN INPUT RestartFile
+           IF RestartFileStatus = "00"
+               READ RestartFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-GROUPS-DONE TO GroupsDoneAtStart
+                       MOVE CKPT-GRAND-COUNT TO GrandRecordCount
+                       MOVE CKPT-GRAND-SUM TO GrandSum
+                       MOVE CKPT-GRAND-SMALL TO GrandSmallest
+                       MOVE CKPT-GRAND-LARGE TO GrandLargest
+                       MOVE CKPT-FIRST-FLAG TO FirstGroupFlag
+                       MOVE CKPT-REJECT-COUNT TO RejectCount
+               END-READ
+               CLOSE RestartFile
+           END-IF
+           IF GroupsDoneAtStart > 0
+               display "Resuming after checkpoint: "
+                   GroupsDoneAtStart " batch(es) already done"
+           END-IF.
+
+           saveCheckpoint.
+           MOVE GroupCount TO CKPT-GROUPS-DONE
+           MOVE GrandRecordCount TO CKPT-GRAND-COUNT
+           MOVE GrandSum TO CKPT-GRAND-SUM
+           MOVE GrandSmallest TO CKPT-GRAND-SMALL
+           MOVE GrandLargest TO CKPT-GRAND-LARGE
+           MOVE FirstGroupFlag TO CKPT-FIRST-FLAG
+           MOVE RejectCount TO CKPT-REJECT-COUNT
+           OPEN OUTPUT RestartFile
+           IF RestartFileStatus NOT = "00"
+               display "WARNING: unable to write checkpoint, "
+                   "file status " RestartFileStatus
+           ELSE
+               WRITE RestartRecord
+               CLOSE RestartFile
+           END-IF.
+
+           clearCheckpoint.
+           OPEN OUTPUT RestartFile
+           CLOSE RestartFile.
+
+           readOneDataRecord.
+           MOVE "N" TO RecordValidFlag
+           PERFORM UNTIL NoMoreRecords OR RecordIsValid
+               READ NumbersFile
+                   AT END
+                       MOVE "Y" TO EndOfFile
+                   NOT AT END
+                       ADD 1 TO RawRecordNumber
+                       MOVE DR-GROUP-KEY TO NextGroupKey
+                       MOVE DR-VALUE TO NextValue
+                       IF NOT GroupKeyEverSeen
+                               OR NextGroupKey NOT = LastSeenGroupKey
+                           ADD 1 TO GroupsSeenCount
+                           MOVE NextGroupKey TO LastSeenGroupKey
+                           MOVE "Y" TO GroupKeySeenFlag
+                       END-IF
+                       PERFORM validateDataRecord
+               END-READ
+           END-PERFORM.
+
+           validateDataRecord.
+           MOVE "Y" TO RecordValidFlag
+           IF DataRecordText IS NOT NUMERIC
+               MOVE "N" TO RecordValidFlag
+               MOVE "NON-NUMERIC FIELD" TO RejectReason
+           ELSE
+               IF NextValue < MinValidValue
+                           OR NextValue > MaxValidValue
+                   MOVE "N" TO RecordValidFlag
+                   MOVE "VALUE OUT OF RANGE" TO RejectReason
+               END-IF
+           END-IF
+           IF NOT RecordIsValid AND GroupsSeenCount > GroupsDoneAtStart
+               ADD 1 TO RejectCount
+               PERFORM writeRejectRecord
+           END-IF.
+
+           writeRejectRecord.
+           MOVE RawRecordNumber TO EditedRawRecordNumber
+           MOVE SPACES TO ErrorLine
+           STRING "REJECTED RECORD #" EditedRawRecordNumber
+               "  DATA: " DataRecordText
+               "  REASON: " RejectReason
+               DELIMITED BY SIZE INTO ErrorLine
+           WRITE ErrorLine.
+
+           readGroup.
+           MOVE NextGroupKey TO CurrentGroupKey
+           MOVE 0 TO RecordCount
+           MOVE "N" TO TruncationWarnedFlag
+           PERFORM UNTIL NoMoreRecords
+                       OR NextGroupKey NOT = CurrentGroupKey
+               IF RecordCount < MaxRecords
+                   ADD 1 TO RecordCount
+                   MOVE NextValue TO NumArr(RecordCount)
+               ELSE
+                   IF NOT BatchTruncationWarned
+                       display "WARNING: BATCH " CurrentGroupKey
+                           " TRUNCATED AT " MaxRecords " RECORDS"
+                       MOVE "Y" TO TruncationWarnedFlag
+                   END-IF
+               END-IF
+               PERFORM readOneDataRecord
            END-PERFORM.
-           PERFORM RESET-OUTER-INDEX.
 
            OUTPUT-ARRAY.
-           display "Array: " NumArr(1) ", " NumArr(2) ", " NumArr(3)  
-           ", " NumArr(4) ", " NumArr(5).
+           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > RecordCount
+               display "Array(" NumInd "): " NumArr(NumInd)
+           END-PERFORM.
 
            RESET-OUTER-INDEX.
            PERFORM MOVE 1 TO NumInd
@@ -44,9 +302,43 @@
            PERFORM MOVE 1 TO NumInd2
            END-PERFORM.
 
+           accumulateGrandTotals.
+           MOVE 0 TO ActualSum
+           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > RecordCount
+               ADD NumArr(NumInd) TO ActualSum
+           END-PERFORM
+           PERFORM RESET-OUTER-INDEX
+           ADD RecordCount TO GrandRecordCount
+           ADD ActualSum TO GrandSum
+           IF IsFirstGroup
+               MOVE SmallestNumber TO GrandSmallest
+               MOVE LargestNumber TO GrandLargest
+               MOVE "N" TO FirstGroupFlag
+           ELSE
+               IF SmallestNumber < GrandSmallest
+                   MOVE SmallestNumber TO GrandSmallest
+               END-IF
+               IF LargestNumber > GrandLargest
+                   MOVE LargestNumber TO GrandLargest
+               END-IF
+           END-IF.
+
+           reconcileTotals.
+           IF GrandRecordCount = ExpectedCount
+                       AND GrandSum = ExpectedSum
+               MOVE "OK" TO ReconcileStatus
+           ELSE
+               MOVE "MISMATCH" TO ReconcileStatus
+               display "WARNING: control totals do not reconcile"
+               display "  Expected Count: " ExpectedCount
+                   " Actual Count: " GrandRecordCount
+               display "  Expected Sum: " ExpectedSum
+                   " Actual Sum: " GrandSum
+           END-IF.
+
            findSmallest.
            MOVE NumArr(1) TO SmallestNumber
-           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > 5
+           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > RecordCount
              IF NumArr(NumInd) < SmallestNumber
                  MOVE NumArr(NumInd) TO SmallestNumber
                  END-IF
@@ -55,7 +347,7 @@
 
            findLargest.
            MOVE NumArr(1) TO LargestNumber
-           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > 5
+           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > RecordCount
              IF NumArr(NumInd) > LargestNumber
                  MOVE NumArr(NumInd) TO LargestNumber
                  END-IF
@@ -64,26 +356,364 @@
 
            modal.
            MOVE 0 TO ModalValue
-           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > 5
-             PERFORM VARYING NumInd2 FROM 1 BY 1 UNTIL NumInd2 > 5
+           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > RecordCount
+               MOVE 0 TO CountArr(NumInd)
+           END-PERFORM
+           PERFORM RESET-OUTER-INDEX
+           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > RecordCount
+             PERFORM VARYING NumInd2 FROM 1 BY 1
+                                     UNTIL NumInd2 > RecordCount
                IF NumArr(NumInd) = NumArr(NumInd2)
                  ADD 1 TO CountArr(NumInd2)
                END-IF
              END-PERFORM
              PERFORM RESET-INNER-INDEX
            END-PERFORM
-           
-           MOVE 0 TO NumInd
-           MOVE -1 TO ModalValue
-           MOVE -1 TO ModalIndex
-           PERFORM VARYING NumInd FROM 5 BY -1 UNTIL NumInd = 0
-              IF CountArr(NumInd) > ModalValue
-               MOVE NumInd TO ModalIndex
-              END-IF
+
+           MOVE 0 TO MaxCount
+           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > RecordCount
+             IF CountArr(NumInd) > MaxCount
+                 MOVE CountArr(NumInd) TO MaxCount
+             END-IF
            END-PERFORM
-           MOVE NumArr(ModalIndex) TO ModalValue.
-   
-           
-   
+           PERFORM RESET-OUTER-INDEX
+
+           MOVE 0 TO ModalListCount
+           IF MaxCount > 1
+               PERFORM VARYING NumInd FROM 1 BY 1
+                           UNTIL NumInd > RecordCount
+                 IF CountArr(NumInd) = MaxCount
+                     MOVE "N" TO ValueListedFlag
+                     PERFORM VARYING NumInd2 FROM 1 BY 1
+                                 UNTIL NumInd2 > ModalListCount
+                       IF ModalList(NumInd2) = NumArr(NumInd)
+                           MOVE "Y" TO ValueListedFlag
+                       END-IF
+                     END-PERFORM
+                     PERFORM RESET-INNER-INDEX
+                     IF NOT ValueAlreadyListed
+                         ADD 1 TO ModalListCount
+                         MOVE NumArr(NumInd)
+                             TO ModalList(ModalListCount)
+                     END-IF
+                 END-IF
+               END-PERFORM
+               PERFORM RESET-OUTER-INDEX
+           END-IF
+           MOVE 0 TO ModalValue
+           IF ModalListCount > 0
+               MOVE ModalList(1) TO ModalValue
+           END-IF.
+
+           calcMean.
+           MOVE 0 TO RunningSum
+           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > RecordCount
+               ADD NumArr(NumInd) TO RunningSum
+           END-PERFORM
+           COMPUTE MeanValue ROUNDED = RunningSum / RecordCount.
+           PERFORM RESET-OUTER-INDEX.
+
+           sortArray.
+           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > RecordCount
+               MOVE NumArr(NumInd) TO SortedArr(NumInd)
+           END-PERFORM
+           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > RecordCount
+             PERFORM VARYING NumInd2 FROM 1 BY 1
+                         UNTIL NumInd2 > RecordCount - NumInd
+               IF SortedArr(NumInd2) > SortedArr(NumInd2 + 1)
+                   MOVE SortedArr(NumInd2) TO TempValue
+                   MOVE SortedArr(NumInd2 + 1) TO SortedArr(NumInd2)
+                   MOVE TempValue TO SortedArr(NumInd2 + 1)
+               END-IF
+             END-PERFORM
+             PERFORM RESET-INNER-INDEX
+           END-PERFORM.
+           PERFORM RESET-OUTER-INDEX.
+
+           calcMedian.
+           PERFORM sortArray
+           IF FUNCTION MOD(RecordCount, 2) = 0
+               COMPUTE MiddleIndex = RecordCount / 2
+               COMPUTE MedianValue ROUNDED =
+                   (SortedArr(MiddleIndex) + SortedArr(MiddleIndex + 1))
+                   / 2
+           ELSE
+               COMPUTE MiddleIndex = (RecordCount + 1) / 2
+               MOVE SortedArr(MiddleIndex) TO MedianValue
+           END-IF.
+
+           calcStdDev.
+           MOVE 0 TO VarianceValue
+           PERFORM VARYING NumInd FROM 1 BY 1 UNTIL NumInd > RecordCount
+               COMPUTE DeviationValue = NumArr(NumInd) - MeanValue
+               COMPUTE VarianceValue = VarianceValue +
+                   (DeviationValue * DeviationValue)
+           END-PERFORM
+           COMPUTE VarianceValue = VarianceValue / RecordCount
+           COMPUTE StdDevValue ROUNDED = FUNCTION SQRT(VarianceValue).
+           PERFORM RESET-OUTER-INDEX.
+
+           writeReportHeader.
+           MOVE FUNCTION CURRENT-DATE TO CurrentDateTime
+           MOVE CurrentDateTime(1:4) TO CD-YEAR
+           MOVE CurrentDateTime(5:2) TO CD-MONTH
+           MOVE CurrentDateTime(7:2) TO CD-DAY
+
+           IF GroupsDoneAtStart > 0
+               MOVE "N" TO ReportFileWasMissingFlag
+               OPEN EXTEND ReportFile
+               IF ReportFileStatus = "35"
+                   MOVE "Y" TO ReportFileWasMissingFlag
+                   OPEN OUTPUT ReportFile
+               END-IF
+               IF ReportFileStatus NOT = "00"
+                   display "ERROR: cannot open REPORT.OUT, file status "
+                       ReportFileStatus
+                   STOP RUN
+               END-IF
+               OPEN EXTEND StatsFile
+               IF StatsFileStatus = "35"
+                   OPEN OUTPUT StatsFile
+               END-IF
+               IF StatsFileStatus NOT = "00"
+                   display "ERROR: cannot open STATS.OUT, file status "
+                       StatsFileStatus
+                   STOP RUN
+               END-IF
+               OPEN EXTEND ErrorFile
+               IF ErrorFileStatus = "35"
+                   OPEN OUTPUT ErrorFile
+               END-IF
+               IF ErrorFileStatus NOT = "00"
+                   display "ERROR: cannot open ERROR.RPT, file status "
+                       ErrorFileStatus
+                   STOP RUN
+               END-IF
+               IF ReportFileWasMissing
+                   MOVE SPACES TO ReportLine
+                   STRING
+                       "PRACTICAL5 - DAILY READINGS STATISTICS REPORT"
+                       DELIMITED BY SIZE INTO ReportLine
+                   WRITE ReportLine
+
+                   MOVE SPACES TO ReportLine
+                   STRING "RUN DATE: " CD-YEAR "-" CD-MONTH "-" CD-DAY
+                       DELIMITED BY SIZE INTO ReportLine
+                   WRITE ReportLine
+               ELSE
+                   MOVE SPACES TO ReportLine
+                   STRING "RESUMED AT: " CD-YEAR "-" CD-MONTH "-" CD-DAY
+                       DELIMITED BY SIZE INTO ReportLine
+                   WRITE ReportLine
+               END-IF
+           ELSE
+               OPEN OUTPUT ReportFile
+               IF ReportFileStatus NOT = "00"
+                   display "ERROR: cannot open REPORT.OUT, file status "
+                       ReportFileStatus
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT StatsFile
+               IF StatsFileStatus NOT = "00"
+                   display "ERROR: cannot open STATS.OUT, file status "
+                       StatsFileStatus
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT ErrorFile
+               IF ErrorFileStatus NOT = "00"
+                   display "ERROR: cannot open ERROR.RPT, file status "
+                       ErrorFileStatus
+                   STOP RUN
+               END-IF
+
+               MOVE SPACES TO ReportLine
+               STRING "PRACTICAL5 - DAILY READINGS STATISTICS REPORT"
+                   DELIMITED BY SIZE INTO ReportLine
+               WRITE ReportLine
+
+               MOVE SPACES TO ReportLine
+               STRING "RUN DATE: " CD-YEAR "-" CD-MONTH "-" CD-DAY
+                   DELIMITED BY SIZE INTO ReportLine
+               WRITE ReportLine
+           END-IF.
+
+           writeGroupSection.
+           MOVE RecordCount TO EditedRecordCount
+           MOVE SmallestNumber TO EditedSmallest
+           MOVE LargestNumber TO EditedLargest
+           MOVE ModalValue TO EditedModal
+           MOVE MeanValue TO EditedMean
+           MOVE MedianValue TO EditedMedian
+           MOVE StdDevValue TO EditedStdDev
+           MOVE CurrentGroupKey TO EditedGroupKey
+
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "BATCH " EditedGroupKey
+               DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "STATISTIC" DELIMITED BY SIZE
+               "                      VALUE"
+               DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "-------------------------------------------"
+               DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           IF BatchTruncationWarned
+               MOVE SPACES TO ReportLine
+               STRING "*** BATCH TRUNCATED AT 200 RECORDS ***"
+                   DELIMITED BY SIZE INTO ReportLine
+               WRITE ReportLine
+           END-IF
+
+           MOVE SPACES TO ReportLine
+           STRING "RECORD COUNT                   "
+               EditedRecordCount DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "SMALLEST NUMBER                "
+               EditedSmallest DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "LARGEST NUMBER                 "
+               EditedLargest DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           IF ModalListCount > 1
+               MOVE SPACES TO ReportLine
+               STRING "MODAL VALUES:" DELIMITED BY SIZE INTO ReportLine
+               WRITE ReportLine
+               PERFORM VARYING NumInd FROM 1 BY 1
+                           UNTIL NumInd > ModalListCount
+                   MOVE ModalList(NumInd) TO EditedModal
+                   MOVE SPACES TO ReportLine
+                   STRING "  " EditedModal
+                       DELIMITED BY SIZE INTO ReportLine
+                   WRITE ReportLine
+               END-PERFORM
+               PERFORM RESET-OUTER-INDEX
+           ELSE
+               IF ModalListCount = 1
+                   MOVE SPACES TO ReportLine
+                   STRING "MODAL VALUE                    "
+                       EditedModal DELIMITED BY SIZE INTO ReportLine
+                   WRITE ReportLine
+               ELSE
+                   MOVE SPACES TO ReportLine
+                   STRING "MODAL VALUE                    "
+                       "NONE (NO REPEATED VALUES)"
+                       DELIMITED BY SIZE INTO ReportLine
+                   WRITE ReportLine
+               END-IF
+           END-IF
+
+           MOVE SPACES TO ReportLine
+           STRING "MEAN                           "
+               EditedMean DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "MEDIAN                         "
+               EditedMedian DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "STANDARD DEVIATION             "
+               EditedStdDev DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine.
+
+           writeStatsRecord.
+           MOVE "B" TO SR-RECORD-TYPE
+           MOVE CurrentGroupKey TO SR-GROUP-KEY
+           MOVE RecordCount TO SR-RECORD-COUNT
+           MOVE SmallestNumber TO SR-SMALLEST
+           MOVE LargestNumber TO SR-LARGEST
+           MOVE ModalValue TO SR-MODAL
+           MOVE MeanValue TO SR-MEAN
+           MOVE MedianValue TO SR-MEDIAN
+           MOVE StdDevValue TO SR-STDDEV
+           STRING CD-YEAR CD-MONTH CD-DAY
+               DELIMITED BY SIZE INTO SR-RUN-DATE
+           WRITE StatsRecord.
+
+           writeGrandSummary.
+           MOVE ExpectedCount TO EditedExpectedCount
+           MOVE ExpectedSum TO EditedExpectedSum
+           MOVE GrandRecordCount TO EditedGrandRecordCount
+           MOVE GrandSum TO EditedGrandSum
+           MOVE GrandSmallest TO EditedGrandSmallest
+           MOVE GrandLargest TO EditedGrandLargest
+           MOVE GroupCount TO EditedGroupCount
+           MOVE RejectCount TO EditedRejectCount
+
+           MOVE SPACES TO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "GRAND TOTALS ACROSS " EditedGroupCount " BATCH(ES)"
+               DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "GRAND RECORD COUNT             "
+               EditedGrandRecordCount DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "GRAND SUM                      "
+               EditedGrandSum DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "GRAND SMALLEST                 "
+               EditedGrandSmallest DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "GRAND LARGEST                  "
+               EditedGrandLargest DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "RECORDS REJECTED               "
+               EditedRejectCount DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           MOVE SPACES TO ReportLine
+           STRING "CONTROL TOTALS: " ReconcileStatus
+               "  (EXPECTED COUNT " EditedExpectedCount
+               " SUM " EditedExpectedSum
+               " / ACTUAL COUNT " EditedGrandRecordCount
+               " SUM " EditedGrandSum ")"
+               DELIMITED BY SIZE INTO ReportLine
+           WRITE ReportLine
+
+           CLOSE ReportFile
+
+           MOVE "G" TO SR-RECORD-TYPE
+           MOVE 0 TO SR-GROUP-KEY
+           MOVE GrandRecordCount TO SR-RECORD-COUNT
+           MOVE GrandSmallest TO SR-SMALLEST
+           MOVE GrandLargest TO SR-LARGEST
+           MOVE 0 TO SR-MODAL
+           MOVE 0 TO SR-MEAN
+           MOVE 0 TO SR-MEDIAN
+           MOVE 0 TO SR-STDDEV
+           STRING CD-YEAR CD-MONTH CD-DAY
+               DELIMITED BY SIZE INTO SR-RUN-DATE
+           WRITE StatsRecord
+           CLOSE StatsFile
+           CLOSE ErrorFile.
+
+
       * To compile the program, use the following command:
       * cobc -x s21546216.cob && ./s21546216
