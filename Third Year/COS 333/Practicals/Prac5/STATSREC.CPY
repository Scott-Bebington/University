@@ -0,0 +1,16 @@
+      * STATSREC.CPY - fixed-width statistics record for downstream
+      * pickup, one record per batch plus a final grand-total record
+      * at the end of a run, distinguished by SR-RECORD-TYPE ("B" =
+      * per-batch record, "G" = grand-total record) since SR-GROUP-KEY
+      * alone cannot flag the grand total: it legally spans 000-999.
+       01 StatsRecord.
+           05 SR-RECORD-TYPE PIC X(1).
+           05 SR-GROUP-KEY PIC 9(3).
+           05 SR-RECORD-COUNT PIC 9(5).
+           05 SR-SMALLEST PIC 9(5).
+           05 SR-LARGEST PIC 9(5).
+           05 SR-MODAL PIC 9(5).
+           05 SR-MEAN PIC 9(5)V9(2).
+           05 SR-MEDIAN PIC 9(5)V9(2).
+           05 SR-STDDEV PIC 9(5)V9(4).
+           05 SR-RUN-DATE PIC X(8).
